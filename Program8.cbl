@@ -0,0 +1,78 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program8.
+
+      *> -------------------------------------------
+      *> Callable BCS_STATE/BCS_COUNTRY validation.
+      *> Wraps the STATECTRY lookup used by the state/
+      *> country exception report so any batch that
+      *> writes BCS_STATE/BCS_COUNTRY to BNKCUST can
+      *> reject an invalid combination the same way,
+      *> instead of duplicating the SQL in each program.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE STATECTRY END-EXEC.
+
+            01 WS-MATCH-COUNT    PIC S9(9) COMP-5.
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       LINKAGE SECTION.
+
+       01 LK-STATE               PIC X(2).
+       01 LK-COUNTRY             PIC X(6).
+       01 LK-VALID-SW            PIC X(1).
+           88 LK-COMBO-VALID                 VALUE "Y".
+           88 LK-COMBO-INVALID               VALUE "N".
+
+       PROCEDURE DIVISION USING LK-STATE, LK-COUNTRY, LK-VALID-SW.
+
+       Main-Line Section.
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO Sql-Error-Exit
+            END-EXEC
+
+           SET LK-COMBO-INVALID TO TRUE
+
+           MOVE SPACES TO STATECTRY-SCT-STATE
+           MOVE LK-STATE   TO STATECTRY-SCT-STATE
+           MOVE LK-COUNTRY TO STATECTRY-SCT-COUNTRY
+           MOVE ZERO TO WS-MATCH-COUNT
+
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-MATCH-COUNT
+               FROM MFUSER.STATECTRY S
+              WHERE S.SCT_STATE   = :STATECTRY-SCT-STATE
+                AND S.SCT_COUNTRY = :STATECTRY-SCT-COUNTRY
+           END-EXEC
+
+           IF WS-MATCH-COUNT > 0
+               SET LK-COMBO-VALID TO TRUE
+           END-IF
+
+           GOBACK.
+
+      *> fail closed - a lookup that can't run is treated the same as
+      *> a combination that isn't on file, rather than letting a bad
+      *> row through
+       Sql-Error-Exit Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            SET LK-COMBO-INVALID TO TRUE
+            GOBACK.

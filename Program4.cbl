@@ -0,0 +1,242 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program4.
+
+      *> -------------------------------------------
+      *> SIN format / checksum validation.
+      *> Scans BNKCUST and flags any BCS_SIN that is
+      *> not 9 numeric digits, or that fails the
+      *> standard Luhn-style SIN checksum, into an
+      *> exceptions report keyed by BCS_PID.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIN-EXCEPT-RPT ASSIGN TO "SINEXCPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIN-EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  SIN-EXCEPT-RPT-LINE   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4)  VALUE ZERO.
+       01 WS-LINE-CTR              PIC 9(3)  VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3)  VALUE 55.
+       01 WS-EXCEPT-COUNT          PIC 9(7)  VALUE ZERO.
+
+       01 WS-SIN-WORK.
+           05 WS-SIN-DIGIT          PIC 9  OCCURS 9 TIMES.
+       01 WS-SIN-TEXT REDEFINES WS-SIN-WORK PIC X(9).
+
+       01 WS-SIN-IDX                PIC 9(2)  COMP-5.
+       01 WS-SIN-DIGIT-VALUE        PIC 9(2)  COMP-5.
+       01 WS-SIN-SUM                PIC 9(4)  COMP-5.
+       01 WS-SIN-VALID-SW           PIC X(1)  VALUE "Y".
+           88 SIN-IS-VALID                    VALUE "Y".
+           88 SIN-IS-INVALID                  VALUE "N".
+       01 WS-SIN-REASON             PIC X(20).
+
+       01 RPT-HEADER-1.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE
+               "SIN VALIDATION EXCEPTION RPT".
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 RH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NO           PIC ZZZ9.
+
+       01 RPT-HEADER-2.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PID".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(9)   VALUE "SIN".
+           05 FILLER                PIC X(6)   VALUE SPACE.
+           05 FILLER                PIC X(20)  VALUE "REASON".
+
+       01 RPT-HEADER-3.
+           05 FILLER                PIC X(132) VALUE ALL "-".
+
+       01 RPT-DETAIL.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RD-PID                PIC X(5).
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 RD-SIN                PIC X(9).
+           05 FILLER                PIC X(6)   VALUE SPACE.
+           05 RD-REASON             PIC X(20).
+
+       01 RPT-TRAILER.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(15)  VALUE "END OF REPORT".
+           05 RT-EXCEPT-COUNT       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(25)  VALUE
+               " EXCEPTIONS LISTED".
+
+       01 WS-BLANK-LINE             PIC X(132) VALUE SPACE.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           PERFORM Initialize-Report
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           EXEC SQL
+           DECLARE CSR1 CURSOR FOR SELECT
+                  A.BCS_PID
+                 ,A.BCS_SIN
+             FROM MFUSER.BNKCUST A
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR1
+           END-EXEC
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR1  INTO
+                   :BNKCUST-BCS-PID
+                  ,:BNKCUST-BCS-SIN
+              END-EXEC
+              IF SQLCODE = 0
+                   PERFORM Validate-SIN
+                   IF SIN-IS-INVALID
+                       PERFORM Write-Exception-Detail-Line
+                   END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL
+             CLOSE CSR1
+           END-EXEC
+
+           PERFORM Write-Exception-Trailer
+           CLOSE SIN-EXCEPT-RPT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Initialize-Report Section.
+
+           OPEN OUTPUT SIN-EXCEPT-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RH1-RUN-DATE
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE
+               INTO RH1-RUN-DATE
+           END-STRING
+
+           MOVE 99 TO WS-LINE-CTR
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE ZERO TO WS-EXCEPT-COUNT.
+
+       Write-Exception-Headings Section.
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+
+           IF WS-PAGE-NO > 1
+               WRITE SIN-EXCEPT-RPT-LINE FROM WS-BLANK-LINE
+           END-IF
+
+           WRITE SIN-EXCEPT-RPT-LINE FROM RPT-HEADER-1
+           WRITE SIN-EXCEPT-RPT-LINE FROM RPT-HEADER-2
+           WRITE SIN-EXCEPT-RPT-LINE FROM RPT-HEADER-3
+
+           MOVE 4 TO WS-LINE-CTR.
+
+       Validate-SIN Section.
+
+           SET SIN-IS-VALID TO TRUE
+           MOVE SPACES TO WS-SIN-REASON
+           MOVE BNKCUST-BCS-SIN TO WS-SIN-TEXT
+
+           IF WS-SIN-TEXT NOT NUMERIC
+               SET SIN-IS-INVALID TO TRUE
+               MOVE "NOT 9 NUMERIC DIGITS" TO WS-SIN-REASON
+           ELSE
+               IF WS-SIN-TEXT = "000000000"
+                   SET SIN-IS-INVALID TO TRUE
+                   MOVE "ALL ZEROS" TO WS-SIN-REASON
+               ELSE
+                   MOVE ZERO TO WS-SIN-SUM
+                   PERFORM VARYING WS-SIN-IDX FROM 1 BY 1
+                           UNTIL WS-SIN-IDX > 9
+                       MOVE WS-SIN-DIGIT(WS-SIN-IDX)
+                           TO WS-SIN-DIGIT-VALUE
+                       IF FUNCTION MOD(WS-SIN-IDX, 2) = 0
+                           COMPUTE WS-SIN-DIGIT-VALUE =
+                               WS-SIN-DIGIT-VALUE * 2
+                           IF WS-SIN-DIGIT-VALUE > 9
+                               COMPUTE WS-SIN-DIGIT-VALUE =
+                                   WS-SIN-DIGIT-VALUE - 9
+                           END-IF
+                       END-IF
+                       ADD WS-SIN-DIGIT-VALUE TO WS-SIN-SUM
+                   END-PERFORM
+                   IF FUNCTION MOD(WS-SIN-SUM, 10) NOT = 0
+                       SET SIN-IS-INVALID TO TRUE
+                       MOVE "FAILS SIN CHECKSUM" TO WS-SIN-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       Write-Exception-Detail-Line Section.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM Write-Exception-Headings
+           END-IF
+
+           MOVE BNKCUST-BCS-PID  TO RD-PID
+           MOVE BNKCUST-BCS-SIN  TO RD-SIN
+           MOVE WS-SIN-REASON    TO RD-REASON
+
+           WRITE SIN-EXCEPT-RPT-LINE FROM RPT-DETAIL
+
+           ADD 1 TO WS-LINE-CTR
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       Write-Exception-Trailer Section.
+
+           IF WS-PAGE-NO = 0
+               PERFORM Write-Exception-Headings
+           END-IF
+
+           MOVE WS-EXCEPT-COUNT TO RT-EXCEPT-COUNT
+           WRITE SIN-EXCEPT-RPT-LINE FROM WS-BLANK-LINE
+           WRITE SIN-EXCEPT-RPT-LINE FROM RPT-TRAILER.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE SIN-EXCEPT-RPT
+           stop run.
+

@@ -1,76 +1,438 @@
-      $SET XDB sourceformat(variable) 
-       WORKING-STORAGE SECTION. 
-       
-           EXEC SQL INCLUDE SQLCA  END-EXEC. 
-       
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-DIRECTORY-RPT ASSIGN TO "CUSTDIR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPT-FILE ASSIGN TO "CUSTDIR.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "CUSTDIR.ERL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-DIRECTORY-RPT
+           RECORDING MODE IS F.
+       01  CUST-DIRECTORY-RPT-LINE   PIC X(132).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD               PIC X(5).
+
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F.
+       01  ERR-LOG-RECORD            PIC X(136).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
       *> after an sql error this has the full message text
-       01 MFSQLMESSAGETEXT  PIC X(250). 
-       01 IDX               PIC X(04)  COMP-5. 
-       
-           EXEC SQL BEGIN DECLARE SECTION  END-EXEC 
-       *> Put your host variables here if you need to port 
-       *> to other COBOL compilers 
+       01 MFSQLMESSAGETEXT  PIC X(250).
+       01 IDX               PIC 9(04)  COMP-5.
+
+      *> -------------------------------------------
+      *> Checkpoint/restart controls
+      *> -------------------------------------------
+       01 WS-CKPT-FILE-STATUS       PIC X(2).
+           88 CKPT-FILE-OK                     VALUE "00".
+           88 CKPT-FILE-NOT-FOUND              VALUE "35".
+
+      *> -------------------------------------------
+      *> Persistent SQL error log controls
+      *> -------------------------------------------
+       01 WS-ERRLOG-FILE-STATUS     PIC X(2).
+           88 ERRLOG-FILE-OK                   VALUE "00".
+           88 ERRLOG-FILE-CREATED              VALUE "05".
+
+      *> BCS_PID of the row being processed (or about to be resumed
+      *> from) at the moment an SQL error is trapped
+       01 WS-CURRENT-PID            PIC X(5)   VALUE "00000".
+
+       01 WS-ERR-DATE.
+           05 WS-ERR-DATE-YYYY      PIC 9(4).
+           05 WS-ERR-DATE-MM        PIC 9(2).
+           05 WS-ERR-DATE-DD        PIC 9(2).
+
+       01 WS-ERR-TIME.
+           05 WS-ERR-TIME-HH        PIC 9(2).
+           05 WS-ERR-TIME-MM        PIC 9(2).
+           05 WS-ERR-TIME-SS        PIC 9(2).
+           05 WS-ERR-TIME-HS        PIC 9(2).
+
+       01 WS-ERR-LOG-LINE.
+           05 ERL-TIMESTAMP         PIC X(19).
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-PROGRAM           PIC X(10)  VALUE "PROGRAM1".
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-SEVERITY          PIC X(11).
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-PID-LABEL         PIC X(4)   VALUE "PID=".
+           05 ERL-PID               PIC X(5).
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-SQLSTATE-LABEL    PIC X(9)   VALUE "SQLSTATE=".
+           05 ERL-SQLSTATE          PIC X(5).
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-SQLCODE-LABEL     PIC X(8)   VALUE "SQLCODE=".
+           05 ERL-SQLCODE           PIC -(9).
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 ERL-MESSAGE           PIC X(50).
+
+      *> -------------------------------------------
+      *> Customer directory report working storage
+      *> -------------------------------------------
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4)  VALUE ZERO.
+       01 WS-LINE-CTR              PIC 9(3)  VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3)  VALUE 55.
+       01 WS-CUST-COUNT            PIC 9(7)  VALUE ZERO.
+
+       01 RPT-HEADER-1.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE
+               "CUSTOMER DIRECTORY REPORT".
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 RH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NO           PIC ZZZ9.
+
+       01 RPT-HEADER-2.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PID".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(25)  VALUE "CUSTOMER NAME".
+           05 FILLER                PIC X(5)   VALUE SPACE.
+           05 FILLER                PIC X(12)  VALUE "TELEPHONE".
+
+       01 RPT-HEADER-3.
+           05 FILLER                PIC X(132) VALUE ALL "-".
+
+       01 RPT-DETAIL.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RD-PID                PIC X(5).
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 RD-NAME                PIC X(25).
+           05 FILLER                PIC X(5)   VALUE SPACE.
+           05 RD-TEL                PIC X(12).
+
+       01 RPT-TRAILER.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(15)  VALUE "END OF REPORT".
+           05 RT-CUST-COUNT         PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(20)  VALUE
+               " CUSTOMERS LISTED".
+
+       01 WS-BLANK-LINE             PIC X(132) VALUE SPACE.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
             EXEC SQL INCLUDE BNKCUST END-EXEC.
-       
-       
-           EXEC SQL END DECLARE SECTION END-EXEC 
-       
+
+      *> host variable tables for the CSR3 array fetch -
+      *> one entry per row in the fetched batch
+            01 ARR-BCS-PID   PIC X(5)   OCCURS 100 TIMES.
+            01 ARR-BCS-NAME  PIC X(25)  OCCURS 100 TIMES.
+            01 ARR-BCS-TEL   PIC X(12)  OCCURS 100 TIMES.
+
+      *> the actual next BCS_PID on file past WS-LAST-PID, looked up
+      *> by Skip-Bad-Batch so the row that broke the FETCH can be
+      *> skipped by PID instead of guessed at with a flat offset
+            01 WS-BAD-PID    PIC X(5).
+
+      *> last BCS_PID successfully processed, from the restart
+      *> checkpoint file - used to reposition CSR3 on a rerun, and
+      *> advanced in memory after every good batch and after every
+      *> skipped bad row so CSR3 can be redeclared/reopened past
+      *> either one without restarting the whole job
+            01 WS-LAST-PID   PIC X(5).
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> numeric view of WS-LAST-PID so a bad batch can be skipped by
+      *> advancing it past the batch size instead of retrying forever
+       01 WS-LAST-PID-NUM REDEFINES WS-LAST-PID PIC 9(5).
+
        PROCEDURE DIVISION.
-       
-           EXEC SQL 
-               WHENEVER SQLERROR GOTO OpenESQL-Error 
-            END-EXEC
-       
-       *> Put your program logic/SQL statements here 
-            EXEC SQL 
-            DECLARE CSR3 CURSOR FOR SELECT 
+
+       Main-Line Section.
+
+           PERFORM Initialize-Report
+           PERFORM Read-Checkpoint
+
+      *> if an error is trapped before the first row of this run is
+      *> fetched, the error log should show the PID the scan was
+      *> about to resume from, not an empty field
+           MOVE WS-LAST-PID TO WS-CURRENT-PID
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC.
+
+      *> re-entered (via GOTO from OpenESQL-Error) after a recoverable
+      *> FETCH error skips forward past the bad batch, so a single
+      *> bad batch is skipped within this run instead of stopping the
+      *> whole job - falls through into Finish-Directory-Run below
+      *> once the cursor is exhausted, on the first pass or a retry
+       Scan-Directory Section.
+
+      *> Put your program logic/SQL statements here
+      *> CSR3 is ordered (and restarted) by BCS_PID, not BCS_NAME,
+      *> so a rerun can reposition past WS-LAST-PID after an abend
+            EXEC SQL
+            DECLARE CSR3 CURSOR FOR SELECT
                    A.BCS_PID
                   ,A.BCS_NAME
                   ,A.BCS_TEL
               FROM MFUSER.BNKCUST A
-             ORDER BY A.BCS_NAME
-           END-EXEC 
-           EXEC SQL 
+             WHERE A.BCS_PID > :WS-LAST-PID
+             ORDER BY A.BCS_PID
+           END-EXEC
+           EXEC SQL
               OPEN CSR3
-           END-EXEC 
-           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100 
-              EXEC SQL 
-                FETCH CSR3  INTO 
-                   :BNKCUST-BCS-PID
-                  ,:BNKCUST-BCS-NAME
-                  ,:BNKCUST-BCS-TEL
-              END-EXEC 
+           END-EXEC
+      *> fetch CSR3 in batches of 100 rows at a time (the OCCURS
+      *> count on ARR-BCS-PID/ARR-BCS-NAME/ARR-BCS-TEL below) instead
+      *> of one row per FETCH - field sqlerrd(3) contains the number
+      *> of rows actually returned by this FETCH
+           PERFORM UNTIL SQLCODE < 0
+                   OR (SQLCODE = +100 AND SQLERRD(3) = 0)
+              EXEC SQL
+                FETCH CSR3  INTO
+                   :ARR-BCS-PID
+                  ,:ARR-BCS-NAME
+                  ,:ARR-BCS-TEL
+              END-EXEC
               *> Process data from the Fetch
-              IF SQLCODE = 0 
-           
-              *> DISPLAY 'ROW FOUND' 
-
-                   DISPLAY BNKCUST-BCS-PID ' ' 
-                     BNKCUST-BCS-NAME ' '
-                     BNKCUST-BCS-TEL
-              *> for array fetches, field sqlerrd(3) contains
-              *> the number of rows returned 
-              *>   PERFORM VARYING IDX FROM 1 BY 1 
-              *>     UNTIL IDX > SQLERRD(3)
-           
-              *>   you will need to add code here to process the array 
-           
-              *>   END-PERFORM 
-              END-IF 
-           END-PERFORM 
-           STOP ' '
-           EXEC SQL 
+              IF SQLCODE = 0 OR SQLCODE = +100
+                   PERFORM VARYING IDX FROM 1 BY 1
+                     UNTIL IDX > SQLERRD(3)
+
+                       MOVE ARR-BCS-PID(IDX)  TO BNKCUST-BCS-PID
+                       MOVE ARR-BCS-NAME(IDX) TO BNKCUST-BCS-NAME
+                       MOVE ARR-BCS-TEL(IDX)  TO BNKCUST-BCS-TEL
+                       MOVE ARR-BCS-PID(IDX)  TO WS-CURRENT-PID
+
+                       PERFORM Write-Directory-Detail-Line
+
+                   END-PERFORM
+      *> checkpoint periodically (once per fetched batch) rather
+      *> than after every row, so a rerun only reprocesses at most
+      *> one batch instead of starting over from BCS_PID 00001
+                   IF SQLERRD(3) > 0
+                       MOVE BNKCUST-BCS-PID TO WS-LAST-PID
+                       PERFORM Write-Checkpoint
+                   END-IF
+              END-IF
+           END-PERFORM
+           EXEC SQL
              CLOSE CSR3
-           END-EXEC 
-           
+           END-EXEC.
+
+       Finish-Directory-Run Section.
+
+      *> the scan completed cleanly (cursor exhausted, not aborted) -
+      *> drop the checkpoint so tomorrow's run starts at BCS_PID
+      *> 00001 again instead of silently skipping today's customers
+           CALL "CBL_DELETE_FILE" USING "CUSTDIR.CKP"
+
+           PERFORM Write-Directory-Trailer
+           CLOSE CUST-DIRECTORY-RPT
+
+           EXIT PROGRAM.
+           STOP RUN.
 
-           EXIT PROGRAM. 
-           STOP RUN. 
-       *> Default sql error routine / modify to stop program if needed 
+       Initialize-Report Section.
+
+           OPEN OUTPUT CUST-DIRECTORY-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RH1-RUN-DATE
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE
+               INTO RH1-RUN-DATE
+           END-STRING
+
+           MOVE 99 TO WS-LINE-CTR
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE ZERO TO WS-CUST-COUNT.
+
+       Read-Checkpoint Section.
+
+           MOVE "00000" TO WS-LAST-PID
+
+           OPEN INPUT CKPT-FILE
+
+           IF CKPT-FILE-OK
+               READ CKPT-FILE INTO WS-LAST-PID
+                   AT END
+                       MOVE "00000" TO WS-LAST-PID
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               IF NOT CKPT-FILE-NOT-FOUND
+                   DISPLAY "WARNING - CHECKPOINT FILE STATUS "
+                       WS-CKPT-FILE-STATUS " - FULL SCAN ASSUMED"
+               END-IF
+           END-IF.
+
+       Write-Checkpoint Section.
+
+           OPEN OUTPUT CKPT-FILE
+
+           IF CKPT-FILE-OK
+               MOVE BNKCUST-BCS-PID TO CKPT-RECORD
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           ELSE
+               DISPLAY "WARNING - CHECKPOINT FILE STATUS "
+                   WS-CKPT-FILE-STATUS " - CHECKPOINT NOT SAVED"
+           END-IF.
+
+       Write-Directory-Headings Section.
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+
+           IF WS-PAGE-NO > 1
+               WRITE CUST-DIRECTORY-RPT-LINE FROM WS-BLANK-LINE
+           END-IF
+
+           WRITE CUST-DIRECTORY-RPT-LINE FROM RPT-HEADER-1
+           WRITE CUST-DIRECTORY-RPT-LINE FROM RPT-HEADER-2
+           WRITE CUST-DIRECTORY-RPT-LINE FROM RPT-HEADER-3
+
+           MOVE 4 TO WS-LINE-CTR.
+
+       Write-Directory-Detail-Line Section.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM Write-Directory-Headings
+           END-IF
+
+           MOVE BNKCUST-BCS-PID  TO RD-PID
+           MOVE BNKCUST-BCS-NAME TO RD-NAME
+           MOVE BNKCUST-BCS-TEL  TO RD-TEL
+
+           WRITE CUST-DIRECTORY-RPT-LINE FROM RPT-DETAIL
+
+           ADD 1 TO WS-LINE-CTR
+           ADD 1 TO WS-CUST-COUNT.
+
+       Write-Directory-Trailer Section.
+
+           MOVE WS-CUST-COUNT TO RT-CUST-COUNT
+           WRITE CUST-DIRECTORY-RPT-LINE FROM WS-BLANK-LINE
+           WRITE CUST-DIRECTORY-RPT-LINE FROM RPT-TRAILER.
+
+       Log-SQL-Error Section.
+
+           MOVE SPACES TO WS-ERR-LOG-LINE
+
+           ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-TIME FROM TIME
+
+           STRING WS-ERR-DATE-YYYY "-" WS-ERR-DATE-MM "-"
+               WS-ERR-DATE-DD " " WS-ERR-TIME-HH ":"
+               WS-ERR-TIME-MM ":" WS-ERR-TIME-SS
+               DELIMITED BY SIZE
+               INTO ERL-TIMESTAMP
+           END-STRING
+
+           MOVE "PROGRAM1"        TO ERL-PROGRAM
+           MOVE WS-CURRENT-PID    TO ERL-PID
+           MOVE SQLSTATE          TO ERL-SQLSTATE
+           MOVE SQLCODE           TO ERL-SQLCODE
+           MOVE MFSQLMESSAGETEXT(1:50) TO ERL-MESSAGE
+
+           IF SQLCODE <= -900
+               MOVE "FATAL"       TO ERL-SEVERITY
+           ELSE
+               MOVE "RECOVERABLE" TO ERL-SEVERITY
+           END-IF
+
+           OPEN EXTEND ERROR-LOG-FILE
+           IF NOT ERRLOG-FILE-OK AND NOT ERRLOG-FILE-CREATED
+               DISPLAY "WARNING - ERROR LOG FILE STATUS "
+                   WS-ERRLOG-FILE-STATUS " - OPEN FAILED"
+           ELSE
+               MOVE WS-ERR-LOG-LINE TO ERR-LOG-RECORD
+               WRITE ERR-LOG-RECORD
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+
+      *> SQL error trap - logs every error to CUSTDIR.ERL (timestamp,
+      *> current BCS_PID, sqlstate/sqlcode, message) instead of just
+      *> DISPLAYing it, and distinguishes fatal SQL errors (connection
+      *> or resource failures, SQLCODE -900 and beyond) from recoverable
+      *> ones on this cursor. A recoverable error on the FETCH skips
+      *> the batch that failed and resumes CSR3 past it within this
+      *> same run (see Skip-Bad-Batch) - the checkpoint file is still
+      *> kept up to date so an abend on a fatal error also lets the
+      *> next run resume automatically (see Read-Checkpoint).
        OpenESQL-Error Section.
-       
-            display "SQL Error = " sqlstate " " sqlcode 
-            display MFSQLMESSAGETEXT 
-           stop run. 
-       
-       
\ No newline at end of file
+
+           PERFORM Log-SQL-Error
+
+           IF SQLCODE <= -900
+               CLOSE CUST-DIRECTORY-RPT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               PERFORM Skip-Bad-Batch
+               GO TO Scan-Directory
+           END-IF.
+
+      *> a batch FETCH failed - since the array fetch is all-or-
+      *> nothing we don't know which row inside it was bad, and Apply-
+      *> Delete in Program5 means BCS_PID is not contiguous, so a flat
+      *> numeric skip can either land short of the bad row (retrying
+      *> forever) or jump clean past legitimate customers that were
+      *> never the problem. Instead look up the actual next BCS_PID on
+      *> file past the last good checkpoint and skip exactly that one
+      *> row, so CSR3 reopens immediately after the row that broke the
+      *> FETCH rather than after a guessed-at offset
+       Skip-Bad-Batch Section.
+
+           EXEC SQL
+               WHENEVER SQLERROR CONTINUE
+            END-EXEC
+
+           EXEC SQL
+             CLOSE CSR3
+           END-EXEC
+
+           MOVE WS-LAST-PID TO WS-BAD-PID
+
+           EXEC SQL
+               SELECT MIN(A.BCS_PID) INTO :WS-BAD-PID
+                 FROM MFUSER.BNKCUST A
+                WHERE A.BCS_PID > :WS-LAST-PID
+           END-EXEC
+
+      *> if the lookup itself can't run, fall back to a single-PID
+      *> numeric bump so the scan still makes forward progress instead
+      *> of looping on the same failing position forever
+           IF SQLCODE < 0 OR WS-BAD-PID = WS-LAST-PID
+               COMPUTE WS-LAST-PID-NUM = WS-LAST-PID-NUM + 1
+           ELSE
+               MOVE WS-BAD-PID TO WS-LAST-PID
+           END-IF
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC.
+

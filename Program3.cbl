@@ -0,0 +1,107 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program3.
+
+      *> -------------------------------------------
+      *> Email interface extract - selects BCS_PID,
+      *> BCS_NAME and BCS_EMAIL for every BNKCUST row
+      *> opted in for email (BCS_SEND_EMAIL = 'Y') and
+      *> drops a feed file for the email marketing
+      *> platform to pick up on a schedule.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMAIL-EXTRACT-FILE ASSIGN TO "EMAILEXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMAIL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EMAIL-EXTRACT-RECORD.
+           05 EE-PID                 PIC X(5).
+           05 EE-NAME                PIC X(25).
+           05 EE-EMAIL               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-EXTRACT-COUNT         PIC 9(7)  VALUE ZERO.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           OPEN OUTPUT EMAIL-EXTRACT-FILE
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           EXEC SQL
+           DECLARE CSR1 CURSOR FOR SELECT
+                  A.BCS_PID
+                 ,A.BCS_NAME
+                 ,A.BCS_EMAIL
+             FROM MFUSER.BNKCUST A
+            WHERE A.BCS_SEND_EMAIL = 'Y'
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR1
+           END-EXEC
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR1  INTO
+                   :BNKCUST-BCS-PID
+                  ,:BNKCUST-BCS-NAME
+                  ,:BNKCUST-BCS-EMAIL
+              END-EXEC
+              IF SQLCODE = 0
+                   PERFORM Write-Email-Extract-Record
+              END-IF
+           END-PERFORM
+           EXEC SQL
+             CLOSE CSR1
+           END-EXEC
+
+           DISPLAY "EMAIL EXTRACT COMPLETE - "
+               WS-EXTRACT-COUNT " RECORDS WRITTEN"
+
+           CLOSE EMAIL-EXTRACT-FILE
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Write-Email-Extract-Record Section.
+
+           MOVE BNKCUST-BCS-PID    TO EE-PID
+           MOVE BNKCUST-BCS-NAME   TO EE-NAME
+           MOVE BNKCUST-BCS-EMAIL  TO EE-EMAIL
+
+           WRITE EMAIL-EXTRACT-RECORD
+
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE EMAIL-EXTRACT-FILE
+           stop run.
+

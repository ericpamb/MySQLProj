@@ -0,0 +1,17 @@
+      *> -------------------------------------------
+      *> DECLARE TABLE for STATECTRY
+      *> reference table of valid BCS_STATE/BCS_COUNTRY
+      *> combinations used to validate BNKCUST rows
+      *> -------------------------------------------
+           EXEC SQL DECLARE STATECTRY TABLE
+           ( SCT_STATE            CHAR(2)      NOT NULL
+           , SCT_COUNTRY          CHAR(6)      NOT NULL
+           , SCT_STATE_NAME       CHAR(25)     NOT NULL
+           ) END-EXEC.
+      *> -------------------------------------------
+      *> COBOL HOST VARIABLES FOR TABLE STATECTRY
+      *> -------------------------------------------
+       01  DCLSTATECTRY.
+           03 STATECTRY-SCT-STATE             PIC X(2).
+           03 STATECTRY-SCT-COUNTRY           PIC X(6).
+           03 STATECTRY-SCT-STATE-NAME        PIC X(25).

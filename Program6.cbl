@@ -0,0 +1,359 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program6.
+
+      *> -------------------------------------------
+      *> Duplicate SIN / duplicate PID data-quality
+      *> audit. Scans BNKCUST grouped by BCS_SIN, and
+      *> separately by BCS_NAME + BCS_TEL, and reports
+      *> any group with more than one BCS_PID so the
+      *> duplicates can be merged or flagged before a
+      *> mailing or statement goes out twice.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUP-AUDIT-RPT ASSIGN TO "DUPAUDIT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUP-AUDIT-RPT
+           RECORDING MODE IS F.
+       01  DUP-AUDIT-RPT-LINE   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4)  VALUE ZERO.
+       01 WS-LINE-CTR              PIC 9(3)  VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3)  VALUE 55.
+       01 WS-SIN-DUP-COUNT         PIC 9(7)  VALUE ZERO.
+       01 WS-NAMETEL-DUP-COUNT     PIC 9(7)  VALUE ZERO.
+
+       01 WS-PID-LIST               PIC X(80).
+       01 WS-PID-LIST-TMP           PIC X(80).
+       01 WS-PID-LIST-LEN           PIC 9(3)  COMP-5.
+       01 WS-PID-FETCHED            PIC 9(4)  COMP-5.
+       01 WS-PID-LIST-MAX           PIC 9(3)  COMP-5 VALUE 78.
+       01 WS-PID-LIST-TRUNC-SW      PIC X(1)  VALUE "N".
+           88 PID-LIST-TRUNCATED               VALUE "Y".
+
+      *> the outer group cursors (CSR-DUP-SIN, CSR-DUP-NAMETEL) and
+      *> the inner per-group PID-list cursors share the one SQLCA
+      *> SQLCODE - save/restore it around each inner cursor so the
+      *> outer PERFORM UNTIL re-tests its own FETCH result, not
+      *> the +100 left behind by the inner cursor running to
+      *> exhaustion
+       01 WS-SAVE-SQLCODE           PIC S9(9) COMP-5.
+
+       01 RPT-HEADER-1.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE
+               "DUPLICATE SIN/PID AUDIT RPT".
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 RH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NO           PIC ZZZ9.
+
+       01 RPT-SECTION-HDR.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RS-TITLE              PIC X(40).
+
+       01 RPT-HEADER-3.
+           05 FILLER                PIC X(132) VALUE ALL "-".
+
+       01 RPT-DETAIL.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RD-KEY                PIC X(47).
+           05 FILLER                PIC X(2)   VALUE SPACE.
+           05 RD-PIDS               PIC X(80).
+
+       01 RPT-TRAILER.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(15)  VALUE "END OF REPORT".
+           05 RT-SIN-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(25)  VALUE
+               " DUPLICATE SIN GROUPS,".
+           05 RT-NAMETEL-COUNT      PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(30)  VALUE
+               " DUPLICATE NAME/TEL GROUPS".
+
+       01 WS-BLANK-LINE             PIC X(132) VALUE SPACE.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+
+      *> group-by / duplicate-key host variables
+            01 WS-DUP-SIN        PIC X(9).
+            01 WS-DUP-NAME       PIC X(25).
+            01 WS-DUP-TEL        PIC X(12).
+            01 WS-DUP-GRP-COUNT  PIC S9(9) COMP-5.
+            01 WS-PID-HV         PIC X(5).
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           PERFORM Initialize-Report
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           PERFORM Audit-Duplicate-Sins
+           PERFORM Audit-Duplicate-Name-Tel
+
+           PERFORM Write-Audit-Trailer
+           CLOSE DUP-AUDIT-RPT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Initialize-Report Section.
+
+           OPEN OUTPUT DUP-AUDIT-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RH1-RUN-DATE
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE
+               INTO RH1-RUN-DATE
+           END-STRING
+
+           MOVE 99 TO WS-LINE-CTR
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE ZERO TO WS-SIN-DUP-COUNT
+           MOVE ZERO TO WS-NAMETEL-DUP-COUNT.
+
+       Audit-Duplicate-Sins Section.
+
+           MOVE "DUPLICATE BCS_SIN VALUES" TO RS-TITLE
+           PERFORM Write-Audit-Headings
+
+           EXEC SQL
+           DECLARE CSR-DUP-SIN CURSOR FOR SELECT
+                  A.BCS_SIN
+                 ,COUNT(*)
+             FROM MFUSER.BNKCUST A
+            GROUP BY A.BCS_SIN
+           HAVING COUNT(*) > 1
+            ORDER BY A.BCS_SIN
+          END-EXEC
+           EXEC SQL
+              OPEN CSR-DUP-SIN
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR-DUP-SIN INTO
+                   :WS-DUP-SIN
+                  ,:WS-DUP-GRP-COUNT
+              END-EXEC
+              IF SQLCODE = 0
+                  MOVE SQLCODE TO WS-SAVE-SQLCODE
+                  PERFORM Build-Sin-Pid-List
+                  MOVE WS-SAVE-SQLCODE TO SQLCODE
+                  MOVE SPACES TO RD-KEY
+                  STRING "SIN=" WS-DUP-SIN DELIMITED BY SIZE
+                      INTO RD-KEY
+                  END-STRING
+                  MOVE WS-PID-LIST TO RD-PIDS
+                  PERFORM Write-Audit-Detail-Line
+                  ADD 1 TO WS-SIN-DUP-COUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE CSR-DUP-SIN
+           END-EXEC.
+
+       Build-Sin-Pid-List Section.
+
+           MOVE SPACES TO WS-PID-LIST
+           MOVE ZERO TO WS-PID-LIST-LEN
+           MOVE ZERO TO WS-PID-FETCHED
+           MOVE "N" TO WS-PID-LIST-TRUNC-SW
+
+           EXEC SQL
+           DECLARE CSR-SIN-PIDS CURSOR FOR SELECT
+                  A.BCS_PID
+             FROM MFUSER.BNKCUST A
+            WHERE A.BCS_SIN = :WS-DUP-SIN
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR-SIN-PIDS
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR-SIN-PIDS INTO :WS-PID-HV
+              END-EXEC
+              IF SQLCODE = 0
+                  PERFORM Append-Pid-To-List
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE CSR-SIN-PIDS
+           END-EXEC.
+
+       Append-Pid-To-List Section.
+
+           ADD 1 TO WS-PID-FETCHED
+           IF WS-PID-LIST-LEN + 6 <= WS-PID-LIST-MAX
+               IF WS-PID-FETCHED > 1
+                   MOVE WS-PID-LIST TO WS-PID-LIST-TMP
+                   STRING WS-PID-LIST-TMP DELIMITED BY SPACE
+                       "," WS-PID-HV DELIMITED BY SIZE
+                       INTO WS-PID-LIST
+                   END-STRING
+               ELSE
+                   MOVE WS-PID-HV TO WS-PID-LIST
+               END-IF
+               ADD 6 TO WS-PID-LIST-LEN
+           ELSE
+               IF NOT PID-LIST-TRUNCATED
+                   MOVE WS-PID-LIST TO WS-PID-LIST-TMP
+                   STRING WS-PID-LIST-TMP DELIMITED BY SPACE
+                       "..." DELIMITED BY SIZE
+                       INTO WS-PID-LIST
+                   END-STRING
+                   SET PID-LIST-TRUNCATED TO TRUE
+               END-IF
+           END-IF.
+
+       Audit-Duplicate-Name-Tel Section.
+
+           MOVE "DUPLICATE BCS_NAME + BCS_TEL" TO RS-TITLE
+           PERFORM Write-Audit-Headings
+
+           EXEC SQL
+           DECLARE CSR-DUP-NAMETEL CURSOR FOR SELECT
+                  A.BCS_NAME
+                 ,A.BCS_TEL
+                 ,COUNT(*)
+             FROM MFUSER.BNKCUST A
+            GROUP BY A.BCS_NAME, A.BCS_TEL
+           HAVING COUNT(*) > 1
+            ORDER BY A.BCS_NAME, A.BCS_TEL
+          END-EXEC
+           EXEC SQL
+              OPEN CSR-DUP-NAMETEL
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR-DUP-NAMETEL INTO
+                   :WS-DUP-NAME
+                  ,:WS-DUP-TEL
+                  ,:WS-DUP-GRP-COUNT
+              END-EXEC
+              IF SQLCODE = 0
+                  MOVE SQLCODE TO WS-SAVE-SQLCODE
+                  PERFORM Build-Nametel-Pid-List
+                  MOVE WS-SAVE-SQLCODE TO SQLCODE
+                  MOVE SPACES TO RD-KEY
+                  STRING "NAME/TEL=" WS-DUP-NAME "/" WS-DUP-TEL
+                      DELIMITED BY SIZE
+                      INTO RD-KEY
+                  END-STRING
+                  MOVE WS-PID-LIST TO RD-PIDS
+                  PERFORM Write-Audit-Detail-Line
+                  ADD 1 TO WS-NAMETEL-DUP-COUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE CSR-DUP-NAMETEL
+           END-EXEC.
+
+       Build-Nametel-Pid-List Section.
+
+           MOVE SPACES TO WS-PID-LIST
+           MOVE ZERO TO WS-PID-LIST-LEN
+           MOVE ZERO TO WS-PID-FETCHED
+           MOVE "N" TO WS-PID-LIST-TRUNC-SW
+
+           EXEC SQL
+           DECLARE CSR-NAMETEL-PIDS CURSOR FOR SELECT
+                  A.BCS_PID
+             FROM MFUSER.BNKCUST A
+            WHERE A.BCS_NAME = :WS-DUP-NAME
+              AND A.BCS_TEL  = :WS-DUP-TEL
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR-NAMETEL-PIDS
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR-NAMETEL-PIDS INTO :WS-PID-HV
+              END-EXEC
+              IF SQLCODE = 0
+                  PERFORM Append-Pid-To-List
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE CSR-NAMETEL-PIDS
+           END-EXEC.
+
+       Write-Audit-Headings Section.
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+
+           IF WS-PAGE-NO > 1
+               WRITE DUP-AUDIT-RPT-LINE FROM WS-BLANK-LINE
+           END-IF
+
+           WRITE DUP-AUDIT-RPT-LINE FROM RPT-HEADER-1
+           WRITE DUP-AUDIT-RPT-LINE FROM RPT-SECTION-HDR
+           WRITE DUP-AUDIT-RPT-LINE FROM RPT-HEADER-3
+
+           MOVE 4 TO WS-LINE-CTR.
+
+       Write-Audit-Detail-Line Section.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM Write-Audit-Headings
+           END-IF
+
+           WRITE DUP-AUDIT-RPT-LINE FROM RPT-DETAIL
+
+           ADD 1 TO WS-LINE-CTR.
+
+       Write-Audit-Trailer Section.
+
+           MOVE WS-SIN-DUP-COUNT     TO RT-SIN-COUNT
+           MOVE WS-NAMETEL-DUP-COUNT TO RT-NAMETEL-COUNT
+           WRITE DUP-AUDIT-RPT-LINE FROM WS-BLANK-LINE
+           WRITE DUP-AUDIT-RPT-LINE FROM RPT-TRAILER.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE DUP-AUDIT-RPT
+           stop run.
+

@@ -0,0 +1,452 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program5.
+
+      *> -------------------------------------------
+      *> BNKCUST maintenance program.
+      *> Reads add/change/delete transactions and
+      *> applies them to MFUSER.BNKCUST with NOT NULL
+      *> edits on every DECLARE TABLE column, so master
+      *> data upkeep is auditable and program-controlled
+      *> instead of direct updates against the table.
+      *> BCS_NAME_FF is always derived from BCS_NAME so
+      *> the two can never drift apart.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "CUSTMAINT.TRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT MAINT-AUDIT-RPT ASSIGN TO "CUSTMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05 TR-CODE               PIC X(1).
+           05 TR-PID                PIC X(5).
+           05 TR-NAME                PIC X(25).
+           05 TR-SIN                PIC X(9).
+           05 TR-ADDR1              PIC X(25).
+           05 TR-ADDR2              PIC X(25).
+           05 TR-STATE              PIC X(2).
+           05 TR-COUNTRY            PIC X(6).
+           05 TR-POST-CODE          PIC X(6).
+           05 TR-TEL                PIC X(12).
+           05 TR-EMAIL              PIC X(30).
+           05 TR-SEND-MAIL          PIC X(1).
+           05 TR-SEND-EMAIL         PIC X(1).
+
+       FD  MAINT-AUDIT-RPT
+           RECORDING MODE IS F.
+       01  MAINT-AUDIT-RPT-LINE     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-TRANS-FILE-STATUS      PIC X(2).
+           88 TRANS-FILE-OK                    VALUE "00".
+           88 TRANS-FILE-EOF                   VALUE "10".
+
+       01 WS-EOF-SW                 PIC X(1)  VALUE "N".
+           88 TRANS-AT-EOF                     VALUE "Y".
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4)  VALUE ZERO.
+       01 WS-LINE-CTR              PIC 9(3)  VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3)  VALUE 55.
+       01 WS-TRANS-COUNT           PIC 9(7)  VALUE ZERO.
+       01 WS-APPLIED-COUNT         PIC 9(7)  VALUE ZERO.
+       01 WS-REJECTED-COUNT        PIC 9(7)  VALUE ZERO.
+
+       01 WS-EDIT-OK-SW             PIC X(1)  VALUE "Y".
+           88 EDIT-IS-OK                       VALUE "Y".
+           88 EDIT-IS-BAD                      VALUE "N".
+       01 WS-EDIT-REASON            PIC X(30).
+       01 WS-APPLY-STATUS           PIC X(8).
+
+      *> the STATECTRY lookup itself lives in Program8 so every batch
+      *> that touches BCS_STATE/BCS_COUNTRY validates the same way
+       01 WS-STATE-VALID-SW        PIC X(1).
+           88 STATE-COUNTRY-VALID              VALUE "Y".
+           88 STATE-COUNTRY-INVALID            VALUE "N".
+
+       01 RPT-HEADER-1.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE
+               "BNKCUST MAINTENANCE AUDIT RPT".
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 RH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NO           PIC ZZZ9.
+
+       01 RPT-HEADER-2.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PID".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(4)   VALUE "CD".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(8)   VALUE "STATUS".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE "REASON".
+
+       01 RPT-HEADER-3.
+           05 FILLER                PIC X(132) VALUE ALL "-".
+
+       01 RPT-DETAIL.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RD-PID                PIC X(5).
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 RD-CODE               PIC X(4).
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 RD-STATUS             PIC X(8).
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 RD-REASON             PIC X(30).
+
+       01 RPT-TRAILER.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(15)  VALUE "END OF REPORT".
+           05 RT-TRANS-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(20)  VALUE
+               " TRANSACTIONS READ,".
+           05 RT-APPLIED-COUNT      PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(10)  VALUE " APPLIED,".
+           05 RT-REJECTED-COUNT     PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(10)  VALUE " REJECTED".
+
+       01 WS-BLANK-LINE             PIC X(132) VALUE SPACE.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+       01 WS-EXIST-COUNT            PIC S9(9) COMP-5.
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           PERFORM Initialize-Run
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           PERFORM UNTIL TRANS-AT-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET TRANS-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM Process-Transaction
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+
+           PERFORM Write-Audit-Trailer
+           CLOSE MAINT-AUDIT-RPT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Initialize-Run Section.
+
+           OPEN INPUT TRANS-FILE
+
+           IF NOT TRANS-FILE-OK
+               DISPLAY "ERROR - CUSTMAINT.TRN OPEN FAILED - STATUS "
+                   WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT MAINT-AUDIT-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RH1-RUN-DATE
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE
+               INTO RH1-RUN-DATE
+           END-STRING
+
+           MOVE 99 TO WS-LINE-CTR
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE ZERO TO WS-TRANS-COUNT
+           MOVE ZERO TO WS-APPLIED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT.
+
+       Process-Transaction Section.
+
+           ADD 1 TO WS-TRANS-COUNT
+           MOVE SPACES TO WS-EDIT-REASON
+           SET EDIT-IS-OK TO TRUE
+
+           EVALUATE TR-CODE
+               WHEN "A"
+                   PERFORM Validate-Add-Change-Edits
+                   IF EDIT-IS-OK
+                       PERFORM Apply-Add
+                   END-IF
+               WHEN "C"
+                   PERFORM Validate-Add-Change-Edits
+                   IF EDIT-IS-OK
+                       PERFORM Apply-Change
+                   END-IF
+               WHEN "D"
+                   PERFORM Validate-Delete-Edits
+                   IF EDIT-IS-OK
+                       PERFORM Apply-Delete
+                   END-IF
+               WHEN OTHER
+                   SET EDIT-IS-BAD TO TRUE
+                   MOVE "INVALID TRANS CODE" TO WS-EDIT-REASON
+           END-EVALUATE
+
+           IF EDIT-IS-OK
+               MOVE "APPLIED" TO WS-APPLY-STATUS
+               ADD 1 TO WS-APPLIED-COUNT
+           ELSE
+               MOVE "REJECTED" TO WS-APPLY-STATUS
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+
+           PERFORM Write-Audit-Detail-Line.
+
+       Validate-Add-Change-Edits Section.
+
+           IF TR-PID = SPACES OR LOW-VALUES
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_PID REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-NAME = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_NAME REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-SIN = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_SIN REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-ADDR1 = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_ADDR1 REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-ADDR2 = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_ADDR2 REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-STATE = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_STATE REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-COUNTRY = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_COUNTRY REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK
+               CALL "Program8" USING TR-STATE, TR-COUNTRY,
+                   WS-STATE-VALID-SW
+               IF STATE-COUNTRY-INVALID
+                   SET EDIT-IS-BAD TO TRUE
+                   MOVE "INVALID STATE/COUNTRY" TO WS-EDIT-REASON
+               END-IF
+           END-IF
+           IF EDIT-IS-OK AND (TR-POST-CODE = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_POST_CODE REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-TEL = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_TEL REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND (TR-EMAIL = SPACES OR LOW-VALUES)
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_EMAIL REQUIRED" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND TR-SEND-MAIL NOT = "Y" AND
+                   TR-SEND-MAIL NOT = "N"
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_SEND_MAIL MUST BE Y/N" TO WS-EDIT-REASON
+           END-IF
+           IF EDIT-IS-OK AND TR-SEND-EMAIL NOT = "Y" AND
+                   TR-SEND-EMAIL NOT = "N"
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_SEND_EMAIL MUST BE Y/N" TO WS-EDIT-REASON
+           END-IF.
+
+       Validate-Delete-Edits Section.
+
+           IF TR-PID = SPACES OR LOW-VALUES
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "BCS_PID REQUIRED" TO WS-EDIT-REASON
+           END-IF.
+
+       Apply-Add Section.
+
+           MOVE TR-PID          TO BNKCUST-BCS-PID
+           MOVE TR-NAME         TO BNKCUST-BCS-NAME
+           MOVE FUNCTION UPPER-CASE(TR-NAME) TO BNKCUST-BCS-NAME-FF
+           MOVE TR-SIN          TO BNKCUST-BCS-SIN
+           MOVE TR-ADDR1        TO BNKCUST-BCS-ADDR1
+           MOVE TR-ADDR2        TO BNKCUST-BCS-ADDR2
+           MOVE TR-STATE        TO BNKCUST-BCS-STATE
+           MOVE TR-COUNTRY      TO BNKCUST-BCS-COUNTRY
+           MOVE TR-POST-CODE    TO BNKCUST-BCS-POST-CODE
+           MOVE TR-TEL          TO BNKCUST-BCS-TEL
+           MOVE TR-EMAIL        TO BNKCUST-BCS-EMAIL
+           MOVE TR-SEND-MAIL    TO BNKCUST-BCS-SEND-MAIL
+           MOVE TR-SEND-EMAIL   TO BNKCUST-BCS-SEND-EMAIL
+           MOVE SPACES          TO BNKCUST-BCS-FILLER
+
+      *> nothing on BNKCUST enforces BCS_PID uniqueness, so a
+      *> replayed or duplicate "A" transaction has to be rejected
+      *> here or this program would manufacture the very duplicate-
+      *> PID condition the data-quality audit exists to catch
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-EXIST-COUNT
+                 FROM MFUSER.BNKCUST
+                WHERE BCS_PID = :BNKCUST-BCS-PID
+           END-EXEC
+
+           IF WS-EXIST-COUNT > 0
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "PID ALREADY EXISTS" TO WS-EDIT-REASON
+           ELSE
+               EXEC SQL
+                   INSERT INTO MFUSER.BNKCUST
+                       ( BCS_PID, BCS_NAME, BCS_NAME_FF, BCS_SIN
+                       , BCS_ADDR1, BCS_ADDR2, BCS_STATE, BCS_COUNTRY
+                       , BCS_POST_CODE, BCS_TEL, BCS_EMAIL
+                       , BCS_SEND_MAIL, BCS_SEND_EMAIL, BCS_FILLER )
+                   VALUES
+                       ( :BNKCUST-BCS-PID, :BNKCUST-BCS-NAME
+                       , :BNKCUST-BCS-NAME-FF, :BNKCUST-BCS-SIN
+                       , :BNKCUST-BCS-ADDR1, :BNKCUST-BCS-ADDR2
+                       , :BNKCUST-BCS-STATE, :BNKCUST-BCS-COUNTRY
+                       , :BNKCUST-BCS-POST-CODE, :BNKCUST-BCS-TEL
+                       , :BNKCUST-BCS-EMAIL, :BNKCUST-BCS-SEND-MAIL
+                       , :BNKCUST-BCS-SEND-EMAIL, :BNKCUST-BCS-FILLER )
+               END-EXEC
+           END-IF.
+
+       Apply-Change Section.
+
+           MOVE TR-PID          TO BNKCUST-BCS-PID
+           MOVE TR-NAME         TO BNKCUST-BCS-NAME
+           MOVE FUNCTION UPPER-CASE(TR-NAME) TO BNKCUST-BCS-NAME-FF
+           MOVE TR-SIN          TO BNKCUST-BCS-SIN
+           MOVE TR-ADDR1        TO BNKCUST-BCS-ADDR1
+           MOVE TR-ADDR2        TO BNKCUST-BCS-ADDR2
+           MOVE TR-STATE        TO BNKCUST-BCS-STATE
+           MOVE TR-COUNTRY      TO BNKCUST-BCS-COUNTRY
+           MOVE TR-POST-CODE    TO BNKCUST-BCS-POST-CODE
+           MOVE TR-TEL          TO BNKCUST-BCS-TEL
+           MOVE TR-EMAIL        TO BNKCUST-BCS-EMAIL
+           MOVE TR-SEND-MAIL    TO BNKCUST-BCS-SEND-MAIL
+           MOVE TR-SEND-EMAIL   TO BNKCUST-BCS-SEND-EMAIL
+
+           EXEC SQL
+               UPDATE MFUSER.BNKCUST
+                  SET BCS_NAME        = :BNKCUST-BCS-NAME
+                    , BCS_NAME_FF     = :BNKCUST-BCS-NAME-FF
+                    , BCS_SIN         = :BNKCUST-BCS-SIN
+                    , BCS_ADDR1       = :BNKCUST-BCS-ADDR1
+                    , BCS_ADDR2       = :BNKCUST-BCS-ADDR2
+                    , BCS_STATE       = :BNKCUST-BCS-STATE
+                    , BCS_COUNTRY     = :BNKCUST-BCS-COUNTRY
+                    , BCS_POST_CODE   = :BNKCUST-BCS-POST-CODE
+                    , BCS_TEL         = :BNKCUST-BCS-TEL
+                    , BCS_EMAIL       = :BNKCUST-BCS-EMAIL
+                    , BCS_SEND_MAIL   = :BNKCUST-BCS-SEND-MAIL
+                    , BCS_SEND_EMAIL  = :BNKCUST-BCS-SEND-EMAIL
+                WHERE BCS_PID = :BNKCUST-BCS-PID
+           END-EXEC
+
+      *> a searched UPDATE against a BCS_PID that isn't on file
+      *> matches zero rows without raising an SQL error - check
+      *> rows-affected so a change to a non-existent customer is
+      *> rejected instead of silently reported as applied
+           IF SQLERRD(3) = 0
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "PID NOT FOUND" TO WS-EDIT-REASON
+           END-IF.
+
+       Apply-Delete Section.
+
+           MOVE TR-PID TO BNKCUST-BCS-PID
+
+           EXEC SQL
+               DELETE FROM MFUSER.BNKCUST
+                WHERE BCS_PID = :BNKCUST-BCS-PID
+           END-EXEC
+
+      *> same rows-affected check as Apply-Change - a delete of a
+      *> BCS_PID that isn't on file must not be reported as applied
+           IF SQLERRD(3) = 0
+               SET EDIT-IS-BAD TO TRUE
+               MOVE "PID NOT FOUND" TO WS-EDIT-REASON
+           END-IF.
+
+       Write-Audit-Headings Section.
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+
+           IF WS-PAGE-NO > 1
+               WRITE MAINT-AUDIT-RPT-LINE FROM WS-BLANK-LINE
+           END-IF
+
+           WRITE MAINT-AUDIT-RPT-LINE FROM RPT-HEADER-1
+           WRITE MAINT-AUDIT-RPT-LINE FROM RPT-HEADER-2
+           WRITE MAINT-AUDIT-RPT-LINE FROM RPT-HEADER-3
+
+           MOVE 4 TO WS-LINE-CTR.
+
+       Write-Audit-Detail-Line Section.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM Write-Audit-Headings
+           END-IF
+
+           MOVE TR-PID          TO RD-PID
+           MOVE TR-CODE         TO RD-CODE
+           MOVE WS-APPLY-STATUS TO RD-STATUS
+           MOVE WS-EDIT-REASON  TO RD-REASON
+
+           WRITE MAINT-AUDIT-RPT-LINE FROM RPT-DETAIL
+
+           ADD 1 TO WS-LINE-CTR.
+
+       Write-Audit-Trailer Section.
+
+           MOVE WS-TRANS-COUNT    TO RT-TRANS-COUNT
+           MOVE WS-APPLIED-COUNT  TO RT-APPLIED-COUNT
+           MOVE WS-REJECTED-COUNT TO RT-REJECTED-COUNT
+           WRITE MAINT-AUDIT-RPT-LINE FROM WS-BLANK-LINE
+           WRITE MAINT-AUDIT-RPT-LINE FROM RPT-TRAILER.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE TRANS-FILE
+            CLOSE MAINT-AUDIT-RPT
+           stop run.
+

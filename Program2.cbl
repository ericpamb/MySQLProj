@@ -0,0 +1,122 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program2.
+
+      *> -------------------------------------------
+      *> Postal mailing extract - selects the address
+      *> block for every BNKCUST row opted in for
+      *> postal mail (BCS_SEND_MAIL = 'Y') and writes
+      *> it to a sequential feed file for the mail house.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAIL-EXTRACT-FILE ASSIGN TO "MAILEXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAIL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  MAIL-EXTRACT-RECORD.
+           05 ME-PID                 PIC X(5).
+           05 ME-NAME                PIC X(25).
+           05 ME-ADDR1               PIC X(25).
+           05 ME-ADDR2               PIC X(25).
+           05 ME-STATE               PIC X(2).
+           05 ME-COUNTRY             PIC X(6).
+           05 ME-POST-CODE           PIC X(6).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-EXTRACT-COUNT         PIC 9(7)  VALUE ZERO.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           OPEN OUTPUT MAIL-EXTRACT-FILE
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           EXEC SQL
+           DECLARE CSR1 CURSOR FOR SELECT
+                  A.BCS_PID
+                 ,A.BCS_NAME
+                 ,A.BCS_ADDR1
+                 ,A.BCS_ADDR2
+                 ,A.BCS_STATE
+                 ,A.BCS_COUNTRY
+                 ,A.BCS_POST_CODE
+             FROM MFUSER.BNKCUST A
+            WHERE A.BCS_SEND_MAIL = 'Y'
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR1
+           END-EXEC
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR1  INTO
+                   :BNKCUST-BCS-PID
+                  ,:BNKCUST-BCS-NAME
+                  ,:BNKCUST-BCS-ADDR1
+                  ,:BNKCUST-BCS-ADDR2
+                  ,:BNKCUST-BCS-STATE
+                  ,:BNKCUST-BCS-COUNTRY
+                  ,:BNKCUST-BCS-POST-CODE
+              END-EXEC
+              IF SQLCODE = 0
+                   PERFORM Write-Mail-Extract-Record
+              END-IF
+           END-PERFORM
+           EXEC SQL
+             CLOSE CSR1
+           END-EXEC
+
+           DISPLAY "POSTAL MAIL EXTRACT COMPLETE - "
+               WS-EXTRACT-COUNT " RECORDS WRITTEN"
+
+           CLOSE MAIL-EXTRACT-FILE
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Write-Mail-Extract-Record Section.
+
+           MOVE BNKCUST-BCS-PID        TO ME-PID
+           MOVE BNKCUST-BCS-NAME       TO ME-NAME
+           MOVE BNKCUST-BCS-ADDR1      TO ME-ADDR1
+           MOVE BNKCUST-BCS-ADDR2      TO ME-ADDR2
+           MOVE BNKCUST-BCS-STATE      TO ME-STATE
+           MOVE BNKCUST-BCS-COUNTRY    TO ME-COUNTRY
+           MOVE BNKCUST-BCS-POST-CODE  TO ME-POST-CODE
+
+           WRITE MAIL-EXTRACT-RECORD
+
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE MAIL-EXTRACT-FILE
+           stop run.
+

@@ -0,0 +1,221 @@
+      $SET XDB sourceformat(variable)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program7.
+
+      *> -------------------------------------------
+      *> Validates BCS_STATE/BCS_COUNTRY on every
+      *> BNKCUST row against the STATECTRY reference
+      *> table and reports rows whose combination is
+      *> not on file.
+      *> -------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATE-EXCEPT-RPT ASSIGN TO "STATEXCPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATE-EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  STATE-EXCEPT-RPT-LINE   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *> after an sql error this has the full message text
+       01 MFSQLMESSAGETEXT  PIC X(250).
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY      PIC 9(4).
+           05 WS-RUN-DATE-MM        PIC 9(2).
+           05 WS-RUN-DATE-DD        PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4)  VALUE ZERO.
+       01 WS-LINE-CTR              PIC 9(3)  VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3)  VALUE 55.
+       01 WS-CUST-COUNT            PIC 9(7)  VALUE ZERO.
+       01 WS-EXCEPT-COUNT          PIC 9(7)  VALUE ZERO.
+
+       01 RPT-HEADER-1.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(30)  VALUE
+               "STATE/COUNTRY EXCEPTION RPT".
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 RH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(10)  VALUE SPACE.
+           05 FILLER                PIC X(5)   VALUE "PAGE ".
+           05 RH1-PAGE-NO           PIC ZZZ9.
+
+       01 RPT-HEADER-2.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(6)   VALUE "PID".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(6)   VALUE "STATE".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(8)   VALUE "COUNTRY".
+           05 FILLER                PIC X(4)   VALUE SPACE.
+           05 FILLER                PIC X(20)  VALUE "REASON".
+
+       01 RPT-HEADER-3.
+           05 FILLER                PIC X(132) VALUE ALL "-".
+
+       01 RPT-DETAIL.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 RD-PID                PIC X(5).
+           05 FILLER                PIC X(5)   VALUE SPACE.
+           05 RD-STATE              PIC X(2).
+           05 FILLER                PIC X(8)   VALUE SPACE.
+           05 RD-COUNTRY            PIC X(6).
+           05 FILLER                PIC X(6)   VALUE SPACE.
+           05 RD-REASON             PIC X(30).
+
+       01 RPT-TRAILER.
+           05 FILLER                PIC X(1)   VALUE SPACE.
+           05 FILLER                PIC X(20)  VALUE "CUSTOMERS CHECKED: ".
+           05 RT-CUST-COUNT         PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(5)   VALUE SPACE.
+           05 FILLER                PIC X(20)  VALUE "EXCEPTIONS: ".
+           05 RT-EXCEPT-COUNT       PIC ZZZ,ZZZ,ZZ9.
+
+       01 WS-BLANK-LINE             PIC X(132) VALUE SPACE.
+
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC
+       *> Put your host variables here if you need to port
+       *> to other COBOL compilers
+            EXEC SQL INCLUDE BNKCUST END-EXEC.
+
+           EXEC SQL END DECLARE SECTION END-EXEC
+
+      *> the STATECTRY lookup itself lives in Program8 so every batch
+      *> that touches BCS_STATE/BCS_COUNTRY validates the same way
+       01 WS-STATE-VALID-SW        PIC X(1).
+           88 STATE-COUNTRY-VALID              VALUE "Y".
+           88 STATE-COUNTRY-INVALID            VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       Main-Line Section.
+
+           PERFORM Initialize-Report
+
+           EXEC SQL
+               WHENEVER SQLERROR GOTO OpenESQL-Error
+            END-EXEC
+
+           EXEC SQL
+           DECLARE CSR1 CURSOR FOR SELECT
+                  A.BCS_PID
+                 ,A.BCS_STATE
+                 ,A.BCS_COUNTRY
+             FROM MFUSER.BNKCUST A
+            ORDER BY A.BCS_PID
+          END-EXEC
+           EXEC SQL
+              OPEN CSR1
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = +100
+              EXEC SQL
+                FETCH CSR1 INTO
+                   :BNKCUST-BCS-PID
+                  ,:BNKCUST-BCS-STATE
+                  ,:BNKCUST-BCS-COUNTRY
+              END-EXEC
+              IF SQLCODE = 0
+                  ADD 1 TO WS-CUST-COUNT
+                  PERFORM Validate-State-Country
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+             CLOSE CSR1
+           END-EXEC
+
+           PERFORM Write-Except-Trailer
+           CLOSE STATE-EXCEPT-RPT
+
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Initialize-Report Section.
+
+           OPEN OUTPUT STATE-EXCEPT-RPT
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RH1-RUN-DATE
+           STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+               WS-RUN-DATE-DD DELIMITED BY SIZE
+               INTO RH1-RUN-DATE
+           END-STRING
+
+           MOVE 99 TO WS-LINE-CTR
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE ZERO TO WS-CUST-COUNT
+           MOVE ZERO TO WS-EXCEPT-COUNT.
+
+       Validate-State-Country Section.
+
+           CALL "Program8" USING BNKCUST-BCS-STATE, BNKCUST-BCS-COUNTRY,
+               WS-STATE-VALID-SW
+
+           IF STATE-COUNTRY-INVALID
+               MOVE BNKCUST-BCS-PID     TO RD-PID
+               MOVE BNKCUST-BCS-STATE   TO RD-STATE
+               MOVE BNKCUST-BCS-COUNTRY TO RD-COUNTRY
+               MOVE "STATE/COUNTRY NOT ON FILE" TO RD-REASON
+               PERFORM Write-Except-Detail-Line
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
+
+       Write-Except-Headings Section.
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+
+           IF WS-PAGE-NO > 1
+               WRITE STATE-EXCEPT-RPT-LINE FROM WS-BLANK-LINE
+           END-IF
+
+           WRITE STATE-EXCEPT-RPT-LINE FROM RPT-HEADER-1
+           WRITE STATE-EXCEPT-RPT-LINE FROM RPT-HEADER-2
+           WRITE STATE-EXCEPT-RPT-LINE FROM RPT-HEADER-3
+
+           MOVE 3 TO WS-LINE-CTR.
+
+       Write-Except-Detail-Line Section.
+
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+               PERFORM Write-Except-Headings
+           END-IF
+
+           IF WS-PAGE-NO = 0
+               PERFORM Write-Except-Headings
+           END-IF
+
+           WRITE STATE-EXCEPT-RPT-LINE FROM RPT-DETAIL
+
+           ADD 1 TO WS-LINE-CTR.
+
+       Write-Except-Trailer Section.
+
+           IF WS-PAGE-NO = 0
+               PERFORM Write-Except-Headings
+           END-IF
+
+           MOVE WS-CUST-COUNT   TO RT-CUST-COUNT
+           MOVE WS-EXCEPT-COUNT TO RT-EXCEPT-COUNT
+           WRITE STATE-EXCEPT-RPT-LINE FROM WS-BLANK-LINE
+           WRITE STATE-EXCEPT-RPT-LINE FROM RPT-TRAILER.
+
+      *> Default sql error routine / modify to stop program if needed
+       OpenESQL-Error Section.
+
+            display "SQL Error = " sqlstate " " sqlcode
+            display MFSQLMESSAGETEXT
+            CLOSE STATE-EXCEPT-RPT
+           stop run.
+
